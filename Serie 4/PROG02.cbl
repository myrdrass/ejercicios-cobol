@@ -3,6 +3,93 @@
       * Date:        01 DE JUNIO 2019.
       * Purpose:     EJERCICIO 2 - VECTORES - CALCULO PROMEDIO DE NOTAS
       * Tectonics:   cobc
+      *
+      * Modificaciones:
+      * 09/08/2026 - Se reemplaza el ingreso interactivo por ACCEPT
+      *              por lectura de un archivo de alumnos (ALUMNOS),
+      *              para poder procesar un curso completo en una
+      *              sola corrida batch en lugar de una por alumno.
+      * 09/08/2026 - La cantidad de notas por alumno pasa a ser
+      *              variable (OCCURS DEPENDING ON ALU-CANT-NOTAS),
+      *              en lugar de venir fija en 3 en la definicion.
+      * 09/08/2026 - Cada nota trae asociado un porcentaje (ALU-PESO)
+      *              y el promedio se calcula ponderado por ese
+      *              porcentaje en lugar de una media simple.
+      * 09/08/2026 - Se agrega el archivo REPORTE: un renglon por
+      *              alumno con ID, nombre, promedio y condicion, y
+      *              un renglon resumen de la clase al finalizar.
+      * 09/08/2026 - Se agrega el archivo AUDITORIA: registra cada
+      *              nota leida del archivo de alumnos, aceptada o
+      *              rechazada, junto con fecha, hora y nro de nota.
+      * 09/08/2026 - La nota de corte deja de ser el literal WSC-7;
+      *              se lee del archivo PARAMETRO (curso y nota de
+      *              corte) al inicio de la corrida.
+      * 09/08/2026 - PARAMETRO admite un modo RECUPERATORIO: en ese
+      *              modo 200000-PROCESO lee el archivo RECUPERATORIO
+      *              (misma estructura que ALUMNOS, una nota final)
+      *              y recalcula promedio y condicion del alumno.
+      * 09/08/2026 - Se agrega el maestro MAESTRO (alumno+curso+
+      *              periodo): cada corrida graba o actualiza el
+      *              legajo con el promedio y la condicion final.
+      * 09/08/2026 - Checkpoint/restart: se graba en CHECKPOINT el
+      *              ID del ultimo alumno procesado; una corrida que
+      *              se interrumpe puede reiniciarse sin reprocesar
+      *              (ni volver a mostrar) a quienes ya se cerraron.
+      * 09/08/2026 - Antes de procesar las notas se verifica contra
+      *              el maestro MATRICULA que el alumno este
+      *              matriculado en el curso y periodo de la corrida;
+      *              si no figura, o figura dado de baja, se rechaza
+      *              el ingreso de notas en lugar de procesarlo.
+      * 09/08/2026 - Correccion: la copia de ALU-TAB-NOTAS a
+      *              WST-TAB-NOTAS se hacia sin subindice y solo
+      *              trasladaba la primera nota; ahora se copia
+      *              nota por nota. Se valida ALU-CANT-NOTAS contra
+      *              WSC-MAX-NOTAS antes de usarla para dimensionar
+      *              la tabla. El CHECKPOINT queda identificado por
+      *              curso+periodo+archivo de entrada, se limpia al
+      *              terminar una corrida normal, y los acumuladores
+      *              del resumen de clase tambien se graban en el
+      *              para que un restart los recupere correctos.
+      *              MAESTRO se crea vacio en la primera corrida si
+      *              todavia no existe, en lugar de exigir OPEN I-O
+      *              sobre un archivo inexistente. REPORTE se abre
+      *              en EXTEND en lugar de OUTPUT cuando se retoma
+      *              una corrida interrumpida, para no perder los
+      *              renglones ya impresos de quienes no se van a
+      *              reprocesar.
+      * 09/08/2026 - Correccion: 270000-GRABAR-MAESTRO volvia a
+      *              grabar el registro viejo cuando la clave ya
+      *              existia, porque el READ posterior al MOVE de
+      *              los campos nuevos pisaba todo MAE-REC; ahora se
+      *              vuelven a cargar despues del READ. AUDITORIA y
+      *              PARAMETRO se crean/abren con FILE STATUS para
+      *              no abortar la corrida cuando todavia no existen
+      *              en el sitio. REPORTE tambien se abre en EXTEND
+      *              cuando el curso+periodo ya tiene salida grabada
+      *              de una corrida anterior ya completada (no solo
+      *              cuando se retoma una interrumpida), para que un
+      *              recuperatorio no trunque el reporte de la carga
+      *              normal del mismo curso+periodo. Se valida que
+      *              los pesos de las notas esten en 0-100 y sumen
+      *              100 antes de calcular el promedio, rechazando
+      *              al alumno por el mismo circuito de auditoria y
+      *              reporte que las demas validaciones.
+      * 09/08/2026 - Correccion: el SELECT de ALUMNOS asignaba a
+      *              WS-ARCHIVO-ALUMNOS sin la clausula DYNAMIC, por
+      *              lo que bajo -std=ibm el nombre de archivo externo
+      *              se resolvia del nombre de dato en tiempo de
+      *              compilacion y no del contenido de la variable en
+      *              tiempo de ejecucion; el modo RECUPERATORIO
+      *              terminaba leyendo siempre ALUMNOS. Se agrega
+      *              FILE STATUS a MATRICULA: si el maestro de
+      *              matricula todavia no esta cargado en el sitio se
+      *              rechaza a todos los alumnos de la corrida por no
+      *              poder verificar inscripcion, en lugar de abortar
+      *              la corrida en el OPEN. AUDITORIA deja de grabar
+      *              un valor fijo en cero para los rechazos por
+      *              cantidad de notas o peso invalido: ahora graba
+      *              la cantidad de notas informada o cada peso
+      *              recibido, segun corresponda.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   PROG02-08-ME.
@@ -16,10 +103,113 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT ALUMNOS       ASSIGN TO DYNAMIC WS-ARCHIVO-ALUMNOS
+                                 ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE       ASSIGN TO "REPORTE"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITORIA     ASSIGN TO "AUDITORIA"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WSD-ESTADO-AUDITORIA.
+
+           SELECT PARAMETRO     ASSIGN TO "PARAMETRO"
+                                 ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS IS WSR-ESTADO-PARAMETRO.
+
+           SELECT MAESTRO       ASSIGN TO "MAESTRO"
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD KEY IS MAE-CLAVE
+                                 FILE STATUS IS WSE-ESTADO-MAESTRO.
+
+           SELECT MATRICULA     ASSIGN TO "MATRICULA"
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD KEY IS MAT-CLAVE
+                                 FILE STATUS IS WSF-ESTADO-MATRICULA.
+
+           SELECT CHECKPOINT    ASSIGN TO "CHECKPOINT"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WSK-ESTADO-ARCHIVO.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  ALUMNOS
+           LABEL RECORD IS STANDARD.
+
+       01  ALU-REC.
+           05 ALU-ID            PIC X(06).
+           05 ALU-NOMBRE        PIC X(30).
+           05 ALU-CANT-NOTAS    PIC 9(02).
+           05 ALU-TAB-NOTAS     OCCURS 1 TO 10 TIMES
+                                 DEPENDING ON ALU-CANT-NOTAS.
+              10 ALU-NOTA       PIC 9(02)V9(02).
+              10 ALU-PESO       PIC 9(03)V9(02).
+
+       FD  REPORTE
+           LABEL RECORD IS STANDARD.
+
+       01  REP-REC               PIC X(100).
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+
+       01  AUD-REC                PIC X(100).
+
+       FD  PARAMETRO
+           LABEL RECORD IS STANDARD.
+
+       01  PAR-REC.
+           05 PAR-CURSO          PIC X(06).
+           05 PAR-PERIODO        PIC X(06).
+           05 PAR-NOTA-CORTE     PIC 9(02)V9(02).
+           05 PAR-MODO           PIC X(01).
+              88 PAR-MODO-NORMAL        VALUE 'N'.
+              88 PAR-MODO-RECUPERATORIO VALUE 'R'.
+
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD.
+
+       01  MAE-REC.
+           05 MAE-CLAVE.
+              10 MAE-ID          PIC X(06).
+              10 MAE-CURSO       PIC X(06).
+              10 MAE-PERIODO     PIC X(06).
+           05 MAE-NOMBRE         PIC X(30).
+           05 MAE-PROMEDIO       PIC 9(02)V9(02).
+           05 MAE-ESTADO         PIC X(11).
+           05 MAE-FECHA-ACT      PIC 9(08).
+
+       FD  MATRICULA
+           LABEL RECORD IS STANDARD.
+
+       01  MAT-REC.
+           05 MAT-CLAVE.
+              10 MAT-ID          PIC X(06).
+              10 MAT-CURSO       PIC X(06).
+              10 MAT-PERIODO     PIC X(06).
+           05 MAT-NOMBRE         PIC X(30).
+           05 MAT-ESTADO         PIC X(01).
+              88 MAT-ACTIVO              VALUE 'A'.
+              88 MAT-BAJA                VALUE 'B'.
+
+       FD  CHECKPOINT
+           LABEL RECORD IS STANDARD.
+
+       01  CKP-REC.
+           05 CKP-ULTIMO-ID      PIC X(06).
+           05 CKP-CURSO          PIC X(06).
+           05 CKP-PERIODO        PIC X(06).
+           05 CKP-ARCHIVO        PIC X(20).
+           05 CKP-CANT-ALUMNOS   PIC 9(04).
+           05 CKP-CANT-APROBADOS PIC 9(04).
+           05 CKP-CANT-DESAPROB  PIC 9(04).
+           05 CKP-CANT-RECHAZADOS PIC 9(04).
+           05 CKP-ACUM-CLASE     PIC 9(06)V9(02).
+
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
@@ -28,87 +218,895 @@
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
           05 WSC-1                PIC 9(01)       VALUE 1.
-          05 WSC-3                PIC 9(01)       VALUE 3.
-          05 WSC-7                PIC 9(02)V9(02) VALUE 07,00.
           05 WSC-10               PIC 9(02)       VALUE 10.
+          05 WSC-MAX-NOTAS        PIC 9(02)       VALUE 10.
+          05 WSC-100               PIC 9(03)      VALUE 100.
           05 WSC-APROBADO         PIC X(08)       VALUE 'APROBADO'.
           05 WSC-DESAPROBADO      PIC X(11)       VALUE 'DESAPROBADO'.
+          05 WSC-NO-MATRICULADO   PIC X(11)       VALUE 'SIN MATRIC.'.
+          05 WSC-CANT-INVALIDA    PIC X(11)       VALUE 'CANT.INVAL.'.
+          05 WSC-PESO-INVALIDO    PIC X(11)       VALUE 'PESO INVAL.'.
 
        01 INDICES.
-          05 WSI-I                PIC 9(01).
+          05 WSI-I                PIC 9(02).
+
+       01 SWITCHES.
+          05 WSS-FIN-ALUMNOS      PIC X(01)       VALUE 'N'.
+             88 FIN-ALUMNOS                       VALUE 'S'.
+          05 WSS-ESTADO-ALUMNO    PIC X(11).
+          05 WSS-RESULTADO-NOTA   PIC X(09).
+          05 WSS-ESTADO-MATRICULA PIC X(01)       VALUE 'S'.
+             88 ALUMNO-MATRICULADO                VALUE 'S'.
+             88 ALUMNO-NO-MATRICULADO              VALUE 'N'.
+          05 WSS-ESTADO-CANT-NOTAS PIC X(01)      VALUE 'S'.
+             88 CANT-NOTAS-VALIDA                 VALUE 'S'.
+             88 CANT-NOTAS-INVALIDA                VALUE 'N'.
+          05 WSS-ESTADO-PESO      PIC X(01)       VALUE 'S'.
+             88 PESO-VALIDO                       VALUE 'S'.
+             88 PESO-INVALIDO                     VALUE 'N'.
+          05 WSS-MOTIVO-RECHAZO   PIC X(11).
+
+       01 CONTADORES.
+          05 WSN-CANT-NOTAS       PIC 9(02).
+
+       01 PARAMETROS-CURSO.
+          05 WSP-CURSO            PIC X(06).
+          05 WSP-PERIODO          PIC X(06).
+          05 WSP-NOTA-CORTE       PIC 9(02)V9(02).
+          05 WSP-MODO             PIC X(01).
+             88 WSP-MODO-RECUPERATORIO VALUE 'R'.
+
+       01 WS-ARCHIVO-ALUMNOS      PIC X(20)       VALUE 'ALUMNOS'.
+
+       01 CONTROL-CHECKPOINT.
+          05 WSK-ESTADO-ARCHIVO   PIC X(02).
+          05 WSK-ULTIMO-ID        PIC X(06).
+          05 WSK-ESTADO-REPORTE   PIC X(01)       VALUE 'N'.
+             88 WSK-REPORTE-EXISTE                VALUE 'S'.
+             88 WSK-REPORTE-NO-EXISTE             VALUE 'N'.
+
+       01 CONTROL-MAESTRO.
+          05 WSE-ESTADO-MAESTRO   PIC X(02).
+
+       01 CONTROL-AUDITORIA.
+          05 WSD-ESTADO-AUDITORIA PIC X(02).
+
+       01 CONTROL-PARAMETRO.
+          05 WSR-ESTADO-PARAMETRO PIC X(02).
+
+       01 CONTROL-MATRICULA.
+          05 WSF-ESTADO-MATRICULA PIC X(02).
+          05 WSF-DISPONIBILIDAD   PIC X(01)       VALUE 'S'.
+             88 MATRICULA-DISPONIBLE               VALUE 'S'.
+             88 MATRICULA-NO-DISPONIBLE            VALUE 'N'.
 
        01 TABLAS.
-          05 WST-TAB-NOTAS        OCCURS 3 TIMES.
+          05 WST-TAB-NOTAS        OCCURS 1 TO 10 TIMES
+                                   DEPENDING ON WSN-CANT-NOTAS.
              10 WST-NOTA          PIC 9(02)V9(02).
+             10 WST-PESO          PIC 9(03)V9(02).
 
        01 ACUMULADORES.
-          05 WSA-ACUMULADOR       PIC 9(02)V9(02).
+          05 WSA-ACUMULADOR       PIC 9(04)V9(04).
+          05 WSA-SUMA-PESOS       PIC 9(04)V9(02).
+          05 WSA-ACUM-CLASE       PIC 9(06)V9(02).
+          05 WSA-CANT-ALUMNOS     PIC 9(04).
+          05 WSA-CANT-APROBADOS   PIC 9(04).
+          05 WSA-CANT-DESAPROB    PIC 9(04).
+          05 WSA-CANT-RECHAZADOS  PIC 9(04).
 
        77 WSM-PROMEDIO            PIC Z9,99.
+       77 WSM-PROMEDIO-CLASE      PIC Z9,99.
+
+       01 WS-LINEA-DETALLE.
+          05 LD-ID                PIC X(06).
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LD-NOMBRE            PIC X(30).
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LD-PROMEDIO          PIC Z9,99.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LD-ESTADO            PIC X(11).
+
+       01 WS-LINEA-RESUMEN.
+          05 LR-ETQ-APROBADOS     PIC X(20)       VALUE
+             'ALUMNOS APROBADOS: '.
+          05 LR-CANT-APROBADOS    PIC ZZZ9.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LR-ETQ-DESAPROB      PIC X(22)       VALUE
+             'ALUMNOS DESAPROBADOS: '.
+          05 LR-CANT-DESAPROB     PIC ZZZ9.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LR-ETQ-PROMEDIO      PIC X(16)       VALUE
+             'PROMEDIO CURSO: '.
+          05 LR-PROMEDIO-CLASE    PIC Z9,99.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LR-ETQ-RECHAZADOS    PIC X(12)       VALUE
+             'RECHAZADOS: '.
+          05 LR-CANT-RECHAZADOS   PIC ZZZ9.
+
+       01 WS-LINEA-AUDITORIA.
+          05 LA-FECHA             PIC 9(08).
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LA-HORA               PIC 9(08).
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LA-ID                PIC X(06).
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LA-NRO-NOTA          PIC 99.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LA-VALOR-CRUDO       PIC ZZZ9,99.
+          05 FILLER               PIC X(02)       VALUE SPACES.
+          05 LA-RESULTADO         PIC X(09).
 
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
-           PERFORM 100000-INICIO
-           PERFORM 200000-PROCESO
-           PERFORM 300000-FINAL
+           PERFORM 100000-INICIO     THRU 100000-INICIO-EXIT
+           PERFORM 200000-PROCESO    THRU 200000-PROCESO-EXIT
+           PERFORM 300000-FINAL      THRU 300000-FINAL-EXIT
            STOP RUN.
 
+      *-----------------------------------------------------------*
+      * 100000-INICIO: abre el archivo de alumnos y hace la       *
+      * lectura de adelanto (priming read) para el ciclo batch.   *
+      *-----------------------------------------------------------*
        100000-INICIO.
 
-           INITIALIZE VARIABLES
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   EJERCICIO 2 - ARCHIVOS'
+           DISPLAY 'Programme: PROG02-08-ME'
+           DISPLAY '**************************************'
+
+           PERFORM 103000-ABRIR-MATRICULA
+              THRU 103000-ABRIR-MATRICULA-EXIT
+
+           PERFORM 104000-ABRIR-AUDITORIA
+              THRU 104000-ABRIR-AUDITORIA-EXIT
+
+           PERFORM 105000-ABRIR-MAESTRO THRU 105000-ABRIR-MAESTRO-EXIT
+
+           PERFORM 120000-LEER-PARAMETRO THRU 120000-LEER-PARAMETRO-EXIT
+
+           IF WSP-MODO-RECUPERATORIO
+              MOVE 'RECUPERATORIO' TO WS-ARCHIVO-ALUMNOS
+              DISPLAY 'MODO DE CORRIDA: RECUPERATORIO'
+           ELSE
+              MOVE 'ALUMNOS'       TO WS-ARCHIVO-ALUMNOS
+              DISPLAY 'MODO DE CORRIDA: CARGA NORMAL'
+           END-IF
+
+           OPEN INPUT ALUMNOS
+
+      * El checkpoint se lee antes de abrir REPORTE para saber si esta
+      * corrida arranca de cero o retoma una que se interrumpio: eso
+      * decide si REPORTE se trunca o se extiende (ver 106000).
+           PERFORM 130000-LEER-CHECKPOINT
+              THRU 130000-LEER-CHECKPOINT-EXIT
+
+           PERFORM 106000-ABRIR-REPORTE THRU 106000-ABRIR-REPORTE-EXIT
+
+           PERFORM 110000-LEER-ALUMNO THRU 110000-LEER-ALUMNO-EXIT.
+
+       100000-INICIO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 106000-ABRIR-REPORTE: si WSK-ULTIMO-ID viene con un ID de  *
+      * un checkpoint vigente (misma corrida interrumpida) hay que *
+      * conservar los renglones ya impresos de quienes 200000-     *
+      * PROCESO no va a reprocesar, por lo que se abre REPORTE en  *
+      * EXTEND. Tambien se abre en EXTEND si el curso+periodo ya   *
+      * tiene salida grabada de una corrida anterior ya completada*
+      * (por ejemplo, un recuperatorio que sigue a la carga normal*
+      * del mismo curso+periodo): REPORTE es un solo archivo y no  *
+      * hay que truncar lo que esa corrida ya informo. Solo se     *
+      * abre en OUTPUT cuando ninguna de las dos cosas aplica, es  *
+      * decir, cuando el curso+periodo es realmente nuevo.         *
+      *-----------------------------------------------------------*
+       106000-ABRIR-REPORTE.
+
+           IF WSK-ULTIMO-ID = SPACES
+              AND WSK-REPORTE-NO-EXISTE
+              OPEN OUTPUT REPORTE
+           ELSE
+              OPEN EXTEND REPORTE
+           END-IF.
+
+       106000-ABRIR-REPORTE-EXIT.
+           EXIT.
 
-           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSC-3
+      *-----------------------------------------------------------*
+      * 103000-ABRIR-MATRICULA: MATRICULA es un maestro que debe  *
+      * llegar ya cargado al sitio; si todavia no existe (curso   *
+      * nuevo que aun no recibio la matricula) el OPEN INPUT no   *
+      * abre el archivo, asi que no se puede verificar inscripcion*
+      * de nadie. En ese caso se marca MATRICULA-NO-DISPONIBLE y  *
+      * 205000-VALIDAR-MATRICULA rechaza a todos los alumnos en   *
+      * lugar de intentar un READ sobre un archivo no abierto.    *
+      *-----------------------------------------------------------*
+       103000-ABRIR-MATRICULA.
 
+           OPEN INPUT MATRICULA
+
+           IF WSF-ESTADO-MATRICULA = '00'
+              SET MATRICULA-DISPONIBLE TO TRUE
+           ELSE
+              SET MATRICULA-NO-DISPONIBLE TO TRUE
               DISPLAY '**************************************'
-              DISPLAY 'INGRESE NOTA ' WSI-I
+              DISPLAY 'NO SE ENCONTRO EL MAESTRO MATRICULA.'
+              DISPLAY 'SE RECHAZA A TODOS LOS ALUMNOS DE LA'
+              DISPLAY 'CORRIDA POR NO PODER VERIFICAR LA'
+              DISPLAY 'INSCRIPCION.'
               DISPLAY '**************************************'
-              ACCEPT WST-NOTA(WSI-I)
+           END-IF.
 
-              PERFORM UNTIL WST-NOTA(WSI-I)> WSC-0
-                        AND WST-NOTA(WSI-I)<= WSC-10
+       103000-ABRIR-MATRICULA-EXIT.
+           EXIT.
 
-                 DISPLAY '**************************************'
-                 DISPLAY 'DATO INVALIDO.'
-                 DISPLAY 'INGRESE UNA NOTA NUMERICA'
-                 DISPLAY 'ENTRE 1 Y 10.'
-                 DISPLAY '**************************************'
-                 ACCEPT WST-NOTA(WSI-I)
+      *-----------------------------------------------------------*
+      * 104000-ABRIR-AUDITORIA: AUDITORIA puede no existir        *
+      * todavia la primera vez que corre el programa en un sitio; *
+      * OPEN EXTEND exige que el archivo ya exista, asi que si    *
+      * falla se lo crea vacio con OPEN OUTPUT antes de reintentar*
+      * el EXTEND, igual que 105000 hace con MAESTRO.             *
+      *-----------------------------------------------------------*
+       104000-ABRIR-AUDITORIA.
 
-              END-PERFORM
-           END-PERFORM.
+           OPEN EXTEND AUDITORIA
+
+           IF WSD-ESTADO-AUDITORIA NOT = '00'
+              OPEN OUTPUT AUDITORIA
+              CLOSE AUDITORIA
+              OPEN EXTEND AUDITORIA
+           END-IF.
+
+       104000-ABRIR-AUDITORIA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 105000-ABRIR-MAESTRO: MAESTRO es un archivo indexado que  *
+      * puede no existir todavia en la primera corrida del curso; *
+      * OPEN I-O exige que el archivo ya exista, asi que si falla *
+      * se lo crea vacio con OPEN OUTPUT antes de abrirlo I-O.    *
+      *-----------------------------------------------------------*
+       105000-ABRIR-MAESTRO.
+
+           OPEN I-O MAESTRO
+
+           IF WSE-ESTADO-MAESTRO NOT = '00'
+              OPEN OUTPUT MAESTRO
+              CLOSE MAESTRO
+              OPEN I-O MAESTRO
+           END-IF.
+
+       105000-ABRIR-MAESTRO-EXIT.
+           EXIT.
+
+       110000-LEER-ALUMNO.
+
+           READ ALUMNOS
+               AT END
+                  SET FIN-ALUMNOS TO TRUE
+           END-READ.
+
+       110000-LEER-ALUMNO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 120000-LEER-PARAMETRO: lee el parametro de corrida con    *
+      * el curso y la nota de corte que reemplaza al WSC-7 fijo,  *
+      * para que el mismo programa sirva a cursos con distinta    *
+      * exigencia sin recompilar. Si PARAMETRO todavia no existe  *
+      * en el sitio, el OPEN INPUT no deja llegar al READ, asi que*
+      * el estado se chequea antes de leer, igual que 130000 hace *
+      * con CHECKPOINT.                                           *
+      *-----------------------------------------------------------*
+       120000-LEER-PARAMETRO.
+
+           OPEN INPUT PARAMETRO
+
+           IF WSR-ESTADO-PARAMETRO = '00'
+              READ PARAMETRO
+                  AT END
+                     PERFORM 121000-DEFAULT-PARAMETRO
+                        THRU 121000-DEFAULT-PARAMETRO-EXIT
+              END-READ
+              CLOSE PARAMETRO
+           ELSE
+              PERFORM 121000-DEFAULT-PARAMETRO
+                 THRU 121000-DEFAULT-PARAMETRO-EXIT
+           END-IF
+
+           MOVE PAR-CURSO      TO WSP-CURSO
+           MOVE PAR-PERIODO    TO WSP-PERIODO
+           MOVE PAR-NOTA-CORTE TO WSP-NOTA-CORTE
+           MOVE PAR-MODO       TO WSP-MODO.
+
+       120000-LEER-PARAMETRO-EXIT.
+           EXIT.
+
+       121000-DEFAULT-PARAMETRO.
+
+           DISPLAY '**************************************'
+           DISPLAY 'NO SE ENCONTRO PARAMETRO DE CORRIDA.'
+           DISPLAY 'SE UTILIZA NOTA DE CORTE POR DEFECTO.'
+           DISPLAY '**************************************'
+           MOVE SPACES   TO PAR-CURSO
+           MOVE SPACES   TO PAR-PERIODO
+           MOVE 07,00    TO PAR-NOTA-CORTE
+           SET PAR-MODO-NORMAL TO TRUE.
+
+       121000-DEFAULT-PARAMETRO-EXIT.
+           EXIT.
 
+      *-----------------------------------------------------------*
+      * 130000-LEER-CHECKPOINT: recupera el ID del ultimo alumno  *
+      * grabado en una corrida previa que se interrumpio, para    *
+      * que el restart no reprocese a quienes ya se completaron,  *
+      * junto con los acumuladores del resumen de esa corrida.    *
+      * El CHECKPOINT queda identificado por curso+periodo+       *
+      * archivo de entrada (ALUMNOS o RECUPERATORIO), asi que uno *
+      * de otro curso/periodo/modo no se confunde con el actual.  *
+      * Si no existe CHECKPOINT, o es de otro curso/periodo/modo, *
+      * se procesa el roster completo desde el principio.         *
+      * Ademas, independientemente del modo, se recuerda si el    *
+      * curso+periodo ya tiene salida grabada en REPORTE (aunque  *
+      * haya sido por el otro modo), para que 106000 decida si    *
+      * corresponde conservarla (ver WSK-REPORTE-EXISTE).         *
+      *-----------------------------------------------------------*
+       130000-LEER-CHECKPOINT.
+
+           MOVE SPACES TO WSK-ULTIMO-ID
+           SET WSK-REPORTE-NO-EXISTE TO TRUE
+
+           OPEN INPUT CHECKPOINT
+
+           IF WSK-ESTADO-ARCHIVO = '00'
+              READ CHECKPOINT
+                  AT END
+                     MOVE SPACES TO WSK-ULTIMO-ID
+                  NOT AT END
+                     IF CKP-CURSO   = WSP-CURSO
+                        AND CKP-PERIODO = WSP-PERIODO
+                        SET WSK-REPORTE-EXISTE TO TRUE
+                     END-IF
+
+                     IF CKP-CURSO   = WSP-CURSO
+                        AND CKP-PERIODO = WSP-PERIODO
+                        AND CKP-ARCHIVO = WS-ARCHIVO-ALUMNOS
+                        MOVE CKP-ULTIMO-ID       TO WSK-ULTIMO-ID
+                        MOVE CKP-CANT-ALUMNOS    TO WSA-CANT-ALUMNOS
+                        MOVE CKP-CANT-APROBADOS  TO WSA-CANT-APROBADOS
+                        MOVE CKP-CANT-DESAPROB   TO WSA-CANT-DESAPROB
+                        MOVE CKP-CANT-RECHAZADOS TO WSA-CANT-RECHAZADOS
+                        MOVE CKP-ACUM-CLASE      TO WSA-ACUM-CLASE
+                     ELSE
+                        MOVE SPACES TO WSK-ULTIMO-ID
+                     END-IF
+              END-READ
+              CLOSE CHECKPOINT
+           END-IF.
+
+       130000-LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 200000-PROCESO: recorre el archivo de alumnos y calcula   *
+      * y muestra el promedio de cada uno, hasta fin de archivo.  *
+      *-----------------------------------------------------------*
        200000-PROCESO.
 
+           PERFORM UNTIL FIN-ALUMNOS
+
+      * Los alumnos con ID menor o igual al del ultimo checkpoint ya
+      * fueron procesados, grabados y mostrados en una corrida previa
+      * que se interrumpio: se saltean sin reprocesarlos ni mostrarlos.
+              IF ALU-ID > WSK-ULTIMO-ID
+                 PERFORM 205000-VALIDAR-MATRICULA
+                    THRU 205000-VALIDAR-MATRICULA-EXIT
+
+                 IF ALUMNO-MATRICULADO
+                    PERFORM 206000-VALIDAR-CANT-NOTAS
+                       THRU 206000-VALIDAR-CANT-NOTAS-EXIT
+
+                    IF CANT-NOTAS-VALIDA
+                       MOVE ALU-CANT-NOTAS TO WSN-CANT-NOTAS
+                       PERFORM 207000-COPIAR-NOTAS
+                          THRU 207000-COPIAR-NOTAS-EXIT
+                       PERFORM 213000-VALIDAR-PESOS
+                          THRU 213000-VALIDAR-PESOS-EXIT
+
+                       IF PESO-VALIDO
+                          PERFORM 210000-VALIDAR-NOTAS
+                             THRU 210000-VALIDAR-NOTAS-EXIT
+                          PERFORM 220000-CALCULAR-PROMEDIO
+                             THRU 220000-CALCULAR-PROMEDIO-EXIT
+                          PERFORM 230000-MOSTRAR-RESULTADO
+                             THRU 230000-MOSTRAR-RESULTADO-EXIT
+                       ELSE
+                          PERFORM 239000-RECHAZAR-PESO-INVALIDO
+                             THRU 239000-RECHAZAR-PESO-INVALIDO-EXIT
+                       END-IF
+                    ELSE
+                       PERFORM 238000-RECHAZAR-CANT-NOTAS
+                          THRU 238000-RECHAZAR-CANT-NOTAS-EXIT
+                    END-IF
+                 ELSE
+                    PERFORM 235000-RECHAZAR-NO-MATRICULADO
+                       THRU 235000-RECHAZAR-NO-MATRICULADO-EXIT
+                 END-IF
+
+                 PERFORM 290000-ACTUALIZAR-CHECKPOINT
+                    THRU 290000-ACTUALIZAR-CHECKPOINT-EXIT
+              END-IF
+
+              PERFORM 110000-LEER-ALUMNO
+                 THRU 110000-LEER-ALUMNO-EXIT
+           END-PERFORM.
+
+       200000-PROCESO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 205000-VALIDAR-MATRICULA: confirma contra el maestro de   *
+      * matricula que el alumno este inscripto y activo en el     *
+      * curso y periodo de la corrida, antes de tomarle las notas.*
+      *-----------------------------------------------------------*
+       205000-VALIDAR-MATRICULA.
+
+           IF MATRICULA-NO-DISPONIBLE
+              SET ALUMNO-NO-MATRICULADO TO TRUE
+           ELSE
+              MOVE ALU-ID          TO MAT-ID
+              MOVE WSP-CURSO       TO MAT-CURSO
+              MOVE WSP-PERIODO     TO MAT-PERIODO
+              SET ALUMNO-MATRICULADO TO TRUE
+
+              READ MATRICULA
+                  INVALID KEY
+                     SET ALUMNO-NO-MATRICULADO TO TRUE
+                  NOT INVALID KEY
+                     IF MAT-BAJA
+                        SET ALUMNO-NO-MATRICULADO TO TRUE
+                     END-IF
+              END-READ
+           END-IF.
+
+       205000-VALIDAR-MATRICULA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 206000-VALIDAR-CANT-NOTAS: la cantidad de notas leida del *
+      * archivo de alumnos es la que dimensiona WST-TAB-NOTAS; si *
+      * viene corrupta (cero o mayor que WSC-MAX-NOTAS) se rechaza*
+      * el alumno en lugar de usarla para indexar la tabla.       *
+      *-----------------------------------------------------------*
+       206000-VALIDAR-CANT-NOTAS.
+
+           SET CANT-NOTAS-VALIDA TO TRUE
+
+           IF ALU-CANT-NOTAS < WSC-1
+              OR ALU-CANT-NOTAS > WSC-MAX-NOTAS
+              SET CANT-NOTAS-INVALIDA TO TRUE
+           END-IF.
+
+       206000-VALIDAR-CANT-NOTAS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 207000-COPIAR-NOTAS: traslada la tabla de notas y pesos   *
+      * del registro de ALUMNOS a WST-TAB-NOTAS nota por nota,    *
+      * porque al ser OCCURS DEPENDING ON un MOVE sin subindice   *
+      * solo alcanza a la primera ocurrencia.                     *
+      *-----------------------------------------------------------*
+       207000-COPIAR-NOTAS.
+
+           PERFORM 208000-COPIAR-UNA-NOTA
+               VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSN-CANT-NOTAS.
+
+       207000-COPIAR-NOTAS-EXIT.
+           EXIT.
+
+       208000-COPIAR-UNA-NOTA.
+
+           MOVE ALU-NOTA(WSI-I) TO WST-NOTA(WSI-I)
+           MOVE ALU-PESO(WSI-I) TO WST-PESO(WSI-I).
+
+      *-----------------------------------------------------------*
+      * 213000-VALIDAR-PESOS: WST-PESO de cada nota es el         *
+      * porcentaje que esa nota aporta al promedio ponderado; si  *
+      * viene fuera de rango (0-100) o si los pesos del alumno no *
+      * suman 100, el promedio resultante no representa la        *
+      * politica de evaluacion del curso, asi que se rechaza el   *
+      * alumno en lugar de calcular un promedio erroneo.          *
+      *-----------------------------------------------------------*
+       213000-VALIDAR-PESOS.
+
+           SET PESO-VALIDO TO TRUE
+           MOVE WSC-0 TO WSA-SUMA-PESOS
+
+           PERFORM 214000-VALIDAR-UN-PESO
+               VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSN-CANT-NOTAS
+
+           IF WSA-SUMA-PESOS NOT = WSC-100
+              SET PESO-INVALIDO TO TRUE
+           END-IF.
+
+       213000-VALIDAR-PESOS-EXIT.
+           EXIT.
+
+       214000-VALIDAR-UN-PESO.
+
+           IF WST-PESO(WSI-I) NOT > WSC-0
+              OR WST-PESO(WSI-I) > WSC-100
+              SET PESO-INVALIDO TO TRUE
+           END-IF
+
+           ADD WST-PESO(WSI-I) TO WSA-SUMA-PESOS.
+
+       210000-VALIDAR-NOTAS.
+
+           PERFORM 211000-VALIDAR-UNA-NOTA
+               VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSN-CANT-NOTAS.
+
+       210000-VALIDAR-NOTAS-EXIT.
+           EXIT.
+
+       211000-VALIDAR-UNA-NOTA.
+
+           IF WST-NOTA(WSI-I) NOT > WSC-0
+              OR WST-NOTA(WSI-I) NOT <= WSC-10
+              MOVE 'RECHAZADA' TO WSS-RESULTADO-NOTA
+              PERFORM 212000-GRABAR-AUDITORIA-NOTA
+              DISPLAY '**************************************'
+              DISPLAY 'NOTA INVALIDA PARA EL ALUMNO ' ALU-ID
+              DISPLAY 'SE FIJA EN CERO.'
+              DISPLAY '**************************************'
+              MOVE WSC-0 TO WST-NOTA(WSI-I)
+           ELSE
+              MOVE 'ACEPTADA' TO WSS-RESULTADO-NOTA
+              PERFORM 212000-GRABAR-AUDITORIA-NOTA
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 212000-GRABAR-AUDITORIA-NOTA: deja constancia en el log   *
+      * de auditoria de cada nota leida del archivo de alumnos,   *
+      * haya sido aceptada o rechazada por la validacion.         *
+      *-----------------------------------------------------------*
+       212000-GRABAR-AUDITORIA-NOTA.
+
+           MOVE ALU-ID            TO LA-ID
+           MOVE WSI-I              TO LA-NRO-NOTA
+           MOVE WST-NOTA(WSI-I)    TO LA-VALOR-CRUDO
+           MOVE WSS-RESULTADO-NOTA TO LA-RESULTADO
+
+           ACCEPT LA-FECHA FROM DATE YYYYMMDD
+           ACCEPT LA-HORA  FROM TIME
+
+           WRITE AUD-REC FROM WS-LINEA-AUDITORIA.
+
+       220000-CALCULAR-PROMEDIO.
+
            MOVE WSC-1 TO WSI-I
            MOVE WSC-0 TO WSA-ACUMULADOR
 
-           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSC-3
-                ADD WST-NOTA(WSI-I) TO WSA-ACUMULADOR
-           END-PERFORM
+           PERFORM 221000-ACUMULAR-NOTA
+               VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSN-CANT-NOTAS
 
-           COMPUTE WSV-PROMEDIO = WSA-ACUMULADOR / WSC-3.
+      * WST-PESO de cada nota es un porcentaje (0-100); si los pesos
+      * del alumno suman 100 el resultado es el promedio ponderado
+      * segun la politica de evaluacion del curso.
+           COMPUTE WSV-PROMEDIO = WSA-ACUMULADOR / WSC-100.
 
+       220000-CALCULAR-PROMEDIO-EXIT.
+           EXIT.
 
-       300000-FINAL.
+       221000-ACUMULAR-NOTA.
 
-           DISPLAY '**************************************'
-           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
-           DISPLAY 'Purpose:   EJERCICIO 2 - ARCHIVOS'
-           DISPLAY 'Programme: PROG02-08-ME'.
-           DISPLAY '**************************************'.
+           COMPUTE WSA-ACUMULADOR =
+              WSA-ACUMULADOR + (WST-NOTA(WSI-I) * WST-PESO(WSI-I)).
+
+       230000-MOSTRAR-RESULTADO.
+
+           MOVE WSV-PROMEDIO TO WSM-PROMEDIO
+           PERFORM 231000-DETERMINAR-ESTADO
 
-           MOVE WSV-PROMEDIO TO WSM-PROMEDIO.
            DISPLAY '**************************************'
+           DISPLAY 'ALUMNO   ' ALU-ID SPACE ALU-NOMBRE
            DISPLAY 'PROMEDIO ' WSM-PROMEDIO
 
-           IF WSV-PROMEDIO < WSC-7
-              DISPLAY WSC-DESAPROBADO " DEBE RENDIR FINAL"
+           IF WSV-PROMEDIO < WSP-NOTA-CORTE
+              DISPLAY WSS-ESTADO-ALUMNO " DEBE RENDIR FINAL"
+           ELSE
+              DISPLAY WSS-ESTADO-ALUMNO
+           END-IF
+
+           DISPLAY '**************************************'
+
+           PERFORM 240000-IMPRIMIR-DETALLE
+           PERFORM 250000-ACUMULAR-RESUMEN
+           PERFORM 270000-GRABAR-MAESTRO.
+
+       230000-MOSTRAR-RESULTADO-EXIT.
+           EXIT.
+
+       231000-DETERMINAR-ESTADO.
+
+           IF WSV-PROMEDIO < WSP-NOTA-CORTE
+              MOVE WSC-DESAPROBADO TO WSS-ESTADO-ALUMNO
            ELSE
-              DISPLAY WSC-APROBADO
+              MOVE WSC-APROBADO    TO WSS-ESTADO-ALUMNO
            END-IF.
 
-           DISPLAY '**************************************'.
+       240000-IMPRIMIR-DETALLE.
+
+           MOVE ALU-ID             TO LD-ID
+           MOVE ALU-NOMBRE         TO LD-NOMBRE
+           MOVE WSM-PROMEDIO       TO LD-PROMEDIO
+           MOVE WSS-ESTADO-ALUMNO  TO LD-ESTADO
+
+           WRITE REP-REC FROM WS-LINEA-DETALLE.
+
+       250000-ACUMULAR-RESUMEN.
+
+           ADD 1             TO WSA-CANT-ALUMNOS
+           ADD WSV-PROMEDIO  TO WSA-ACUM-CLASE
+
+           IF WSV-PROMEDIO < WSP-NOTA-CORTE
+              ADD 1 TO WSA-CANT-DESAPROB
+           ELSE
+              ADD 1 TO WSA-CANT-APROBADOS
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 270000-GRABAR-MAESTRO: actualiza el legajo del alumno en  *
+      * el maestro MAESTRO (clave alumno+curso+periodo), para que *
+      * el resultado de la corrida quede disponible de un periodo *
+      * a otro y no se pierda al terminar el proceso. Cuando la   *
+      * clave ya existe, el READ (NOT INVALID KEY) trae de disco  *
+      * el registro entero y pisa los campos recien movidos, asi  *
+      * que se vuelven a cargar despues del READ y antes del      *
+      * REWRITE; de lo contrario se regrabaria el valor viejo.    *
+      *-----------------------------------------------------------*
+       270000-GRABAR-MAESTRO.
+
+           MOVE ALU-ID           TO MAE-ID
+           MOVE WSP-CURSO        TO MAE-CURSO
+           MOVE WSP-PERIODO      TO MAE-PERIODO
+           MOVE ALU-NOMBRE       TO MAE-NOMBRE
+           MOVE WSV-PROMEDIO     TO MAE-PROMEDIO
+           MOVE WSS-ESTADO-ALUMNO TO MAE-ESTADO
+           ACCEPT MAE-FECHA-ACT FROM DATE YYYYMMDD
+
+           READ MAESTRO
+               INVALID KEY
+                  WRITE MAE-REC
+               NOT INVALID KEY
+                  MOVE ALU-NOMBRE        TO MAE-NOMBRE
+                  MOVE WSV-PROMEDIO      TO MAE-PROMEDIO
+                  MOVE WSS-ESTADO-ALUMNO TO MAE-ESTADO
+                  ACCEPT MAE-FECHA-ACT FROM DATE YYYYMMDD
+                  REWRITE MAE-REC
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 235000-RECHAZAR-NO-MATRICULADO: el alumno no figura en la *
+      * matricula del curso y periodo de la corrida (o figura de  *
+      * baja): se deja constancia en auditoria y en el reporte,   *
+      * y no se le calculan ni graban notas.                      *
+      *-----------------------------------------------------------*
+       235000-RECHAZAR-NO-MATRICULADO.
+
+           DISPLAY '**************************************'
+           DISPLAY 'ALUMNO ' ALU-ID ' NO FIGURA MATRICULADO'
+           DISPLAY 'EN EL CURSO ' WSP-CURSO ' PERIODO ' WSP-PERIODO
+           DISPLAY 'SE RECHAZA EL INGRESO DE NOTAS.'
+           DISPLAY '**************************************'
+
+           MOVE WSC-NO-MATRICULADO TO WSS-MOTIVO-RECHAZO
+           MOVE WSC-0              TO LA-NRO-NOTA
+           MOVE WSC-0              TO LA-VALOR-CRUDO
+
+           PERFORM 236000-GRABAR-AUDITORIA-RECHAZO
+              THRU 236000-GRABAR-AUDITORIA-RECHAZO-EXIT
+           PERFORM 237000-IMPRIMIR-RECHAZO
+              THRU 237000-IMPRIMIR-RECHAZO-EXIT
+
+           ADD 1 TO WSA-CANT-RECHAZADOS.
+
+       235000-RECHAZAR-NO-MATRICULADO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 236000-GRABAR-AUDITORIA-RECHAZO: registra en AUDITORIA el *
+      * rechazo de un alumno (por falta de matricula, cantidad de *
+      * notas invalida o peso de nota invalido), compartido por   *
+      * los tres casos. LA-NRO-NOTA y LA-VALOR-CRUDO quedan a     *
+      * cargo de quien la invoca, para que quede el valor que     *
+      * realmente causo el rechazo en lugar de un cero fijo.      *
+      *-----------------------------------------------------------*
+       236000-GRABAR-AUDITORIA-RECHAZO.
+
+           MOVE ALU-ID         TO LA-ID
+           MOVE 'RECHAZADA'    TO LA-RESULTADO
+
+           ACCEPT LA-FECHA FROM DATE YYYYMMDD
+           ACCEPT LA-HORA  FROM TIME
+
+           WRITE AUD-REC FROM WS-LINEA-AUDITORIA.
+
+       236000-GRABAR-AUDITORIA-RECHAZO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 237000-IMPRIMIR-RECHAZO: renglon de REPORTE para un       *
+      * alumno rechazado, con el motivo en WSS-MOTIVO-RECHAZO,    *
+      * compartido por ambos casos de rechazo.                    *
+      *-----------------------------------------------------------*
+       237000-IMPRIMIR-RECHAZO.
+
+           MOVE ALU-ID             TO LD-ID
+           MOVE ALU-NOMBRE         TO LD-NOMBRE
+           MOVE WSC-0              TO LD-PROMEDIO
+           MOVE WSS-MOTIVO-RECHAZO TO LD-ESTADO
+
+           WRITE REP-REC FROM WS-LINEA-DETALLE.
+
+       237000-IMPRIMIR-RECHAZO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 238000-RECHAZAR-CANT-NOTAS: ALU-CANT-NOTAS vino fuera del *
+      * rango 1 a WSC-MAX-NOTAS; se rechaza el alumno por el      *
+      * mismo circuito de auditoria y reporte que 235000.         *
+      *-----------------------------------------------------------*
+       238000-RECHAZAR-CANT-NOTAS.
+
+           DISPLAY '**************************************'
+           DISPLAY 'ALUMNO ' ALU-ID ' TIENE CANTIDAD DE NOTAS'
+           DISPLAY 'INVALIDA (' ALU-CANT-NOTAS ').'
+           DISPLAY 'SE RECHAZA EL INGRESO DE NOTAS.'
+           DISPLAY '**************************************'
+
+           MOVE WSC-CANT-INVALIDA TO WSS-MOTIVO-RECHAZO
+           MOVE WSC-0             TO LA-NRO-NOTA
+           MOVE ALU-CANT-NOTAS    TO LA-VALOR-CRUDO
+
+           PERFORM 236000-GRABAR-AUDITORIA-RECHAZO
+              THRU 236000-GRABAR-AUDITORIA-RECHAZO-EXIT
+           PERFORM 237000-IMPRIMIR-RECHAZO
+              THRU 237000-IMPRIMIR-RECHAZO-EXIT
+
+           ADD 1 TO WSA-CANT-RECHAZADOS.
+
+       238000-RECHAZAR-CANT-NOTAS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 239000-RECHAZAR-PESO-INVALIDO: los pesos de las notas del *
+      * alumno vinieron fuera de rango o no suman 100; se rechaza *
+      * el alumno por el mismo circuito de auditoria y reporte    *
+      * que 235000 y 238000. Se deja en AUDITORIA un renglon por  *
+      * cada peso recibido (no solo un cero generico), igual que  *
+      * 212000 deja un renglon por cada nota recibida.            *
+      *-----------------------------------------------------------*
+       239000-RECHAZAR-PESO-INVALIDO.
+
+           DISPLAY '**************************************'
+           DISPLAY 'ALUMNO ' ALU-ID ' TIENE PESOS DE NOTA'
+           DISPLAY 'INVALIDOS O QUE NO SUMAN 100.'
+           DISPLAY 'SE RECHAZA EL INGRESO DE NOTAS.'
+           DISPLAY '**************************************'
+
+           MOVE WSC-PESO-INVALIDO TO WSS-MOTIVO-RECHAZO
+
+           PERFORM 239500-GRABAR-AUDITORIA-UN-PESO
+               VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSN-CANT-NOTAS
+
+           PERFORM 237000-IMPRIMIR-RECHAZO
+              THRU 237000-IMPRIMIR-RECHAZO-EXIT
+
+           ADD 1 TO WSA-CANT-RECHAZADOS.
+
+       239000-RECHAZAR-PESO-INVALIDO-EXIT.
+           EXIT.
+
+       239500-GRABAR-AUDITORIA-UN-PESO.
+
+           MOVE WSI-I           TO LA-NRO-NOTA
+           MOVE WST-PESO(WSI-I) TO LA-VALOR-CRUDO
+
+           PERFORM 236000-GRABAR-AUDITORIA-RECHAZO
+              THRU 236000-GRABAR-AUDITORIA-RECHAZO-EXIT.
+
+      *-----------------------------------------------------------*
+      * 290000-ACTUALIZAR-CHECKPOINT: deja constancia de que este *
+      * alumno quedo completamente procesado (validado, calculado,*
+      * grabado e informado), o rechazado por falta de matricula, *
+      * para que un restart arranque desde el siguiente en caso   *
+      * de que la corrida se interrumpa.                          *
+      *-----------------------------------------------------------*
+       290000-ACTUALIZAR-CHECKPOINT.
+
+           MOVE ALU-ID              TO WSK-ULTIMO-ID
+           MOVE ALU-ID              TO CKP-ULTIMO-ID
+           MOVE WSP-CURSO           TO CKP-CURSO
+           MOVE WSP-PERIODO         TO CKP-PERIODO
+           MOVE WS-ARCHIVO-ALUMNOS  TO CKP-ARCHIVO
+           MOVE WSA-CANT-ALUMNOS    TO CKP-CANT-ALUMNOS
+           MOVE WSA-CANT-APROBADOS  TO CKP-CANT-APROBADOS
+           MOVE WSA-CANT-DESAPROB   TO CKP-CANT-DESAPROB
+           MOVE WSA-CANT-RECHAZADOS TO CKP-CANT-RECHAZADOS
+           MOVE WSA-ACUM-CLASE      TO CKP-ACUM-CLASE
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKP-REC
+           CLOSE CHECKPOINT.
+
+       290000-ACTUALIZAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 295000-LIMPIAR-CHECKPOINT: si 300000-FINAL se alcanza es  *
+      * porque 200000-PROCESO llego a FIN-ALUMNOS sin interrumpir-*
+      * se, asi que no queda ningun alumno pendiente de reproceso.*
+      * Se borra el ultimo ID (y los acumuladores, que ya no      *
+      * corresponden a una corrida en curso) pero se deja grabado *
+      * el curso+periodo+modo de esta corrida, para que 130000    *
+      * sepa que REPORTE ya tiene salida de este curso+periodo y  *
+      * 106000 no la trunque si despues corre el otro modo.       *
+      *-----------------------------------------------------------*
+       295000-LIMPIAR-CHECKPOINT.
+
+           MOVE SPACES             TO CKP-ULTIMO-ID
+           MOVE WSP-CURSO          TO CKP-CURSO
+           MOVE WSP-PERIODO        TO CKP-PERIODO
+           MOVE WS-ARCHIVO-ALUMNOS TO CKP-ARCHIVO
+           MOVE WSC-0              TO CKP-CANT-ALUMNOS
+           MOVE WSC-0              TO CKP-CANT-APROBADOS
+           MOVE WSC-0              TO CKP-CANT-DESAPROB
+           MOVE WSC-0              TO CKP-CANT-RECHAZADOS
+           MOVE WSC-0              TO CKP-ACUM-CLASE
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKP-REC
+           CLOSE CHECKPOINT.
+
+       295000-LIMPIAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 300000-FINAL: graba el renglon resumen de la clase y      *
+      * cierra los archivos de la corrida.                        *
+      *-----------------------------------------------------------*
+       300000-FINAL.
+
+           PERFORM 295000-LIMPIAR-CHECKPOINT
+              THRU 295000-LIMPIAR-CHECKPOINT-EXIT
+
+           IF WSA-CANT-ALUMNOS > WSC-0
+              OR WSA-CANT-RECHAZADOS > WSC-0
+              IF WSA-CANT-ALUMNOS > WSC-0
+                 COMPUTE WSM-PROMEDIO-CLASE ROUNDED =
+                    WSA-ACUM-CLASE / WSA-CANT-ALUMNOS
+              END-IF
+
+              MOVE WSA-CANT-APROBADOS   TO LR-CANT-APROBADOS
+              MOVE WSA-CANT-DESAPROB    TO LR-CANT-DESAPROB
+              MOVE WSM-PROMEDIO-CLASE   TO LR-PROMEDIO-CLASE
+              MOVE WSA-CANT-RECHAZADOS  TO LR-CANT-RECHAZADOS
+
+              WRITE REP-REC FROM WS-LINEA-RESUMEN
+           END-IF
+
+           CLOSE ALUMNOS
+           CLOSE REPORTE
+           CLOSE AUDITORIA
+           CLOSE MAESTRO
+           CLOSE MATRICULA.
+
+       300000-FINAL-EXIT.
+           EXIT.
 
        END-RUN.
